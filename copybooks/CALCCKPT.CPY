@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* COPYBOOK.    CALCCKPT.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* PURPOSE.     CHECKPOINT RECORD WRITTEN PERIODICALLY BY THE
+000070*              BATCH RECONCILIATION JOB SO A RESTART CAN SKIP
+000080*              PAST INPUT RECORDS ALREADY LOGGED, INSTEAD OF
+000090*              DOUBLE-POSTING THE AUDIT LOG AND THE DAILY
+000100*              SUMMARY REPORT ON RERUN.
+000110*
+000120* MODIFICATION HISTORY.
+000130*   08/09/2026  RA   ORIGINAL COPYBOOK.
+000140******************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CKPT-LAST-SEQ-NO            PIC 9(08) COMP.
+000170     05  CKPT-TRANSACTION-ID         PIC X(10).
+000180     05  CKPT-TIMESTAMP              PIC X(14).
