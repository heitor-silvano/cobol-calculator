@@ -1,19 +1,169 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUMBER1     PIC 9(4).
-       01  NUMBER2     PIC 9(4).
-       01  RESULT      PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           DISPLAY "Digite um número de 0 a 9999"
-           ACCEPT NUMBER1
-           DISPLAY "Digite um outro número de 0 a 9999"
-           ACCEPT NUMBER2
-
-           COMPUTE RESULT = NUMBER1 + NUMBER2
-           DISPLAY "A soma dos dois números é "  RESULT
-           STOP RUN.
+000010******************************************************************
+000020* PROGRAM-ID.  CALCULATOR.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. XX/XX/XXXX.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     SIMPLE INTERACTIVE ADDING CALCULATOR.
+000090*
+000100* MODIFICATION HISTORY.
+000110*   XX/XX/XXXX  ---  ORIGINAL PROGRAM.
+000120*   08/09/2026  RA   WIDENED NUMBER1/NUMBER2/RESULT TO SIGNED
+000130*                    PIC S9(7)V99 SO CENTS CAN BE ENTERED.
+000140*                    WRAPPED MAIN IN A LOOP SO ONE SESSION CAN
+000150*                    RUN MANY CALCULATIONS.  ADDED AN AUDIT LOG
+000160*                    RECORD AFTER EVERY CALCULATION.  MOVED THE
+000170*                    CALCULATION FIELDS INTO THE SHARED CALCFLDS
+000180*                    COPYBOOK.
+000190*   08/09/2026  RA   REWORDED THE INPUT PROMPTS, WHICH STILL
+000200*                    DESCRIBED THE OLD PIC 9(4) RANGE, TO MATCH
+000210*                    THE SIGNED DECIMAL FIELDS THEY ACTUALLY
+000220*                    ACCEPT.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. CALCULATOR.
+000260 AUTHOR. R. ALBUQUERQUE.
+000270 INSTALLATION. DAY-END RECONCILIATION.
+000280 DATE-WRITTEN. XX/XX/XXXX.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT AUDIT-LOG-FILE ASSIGN TO CALCLOG
+000350         FILE STATUS IS WS-LOG-FILE-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  AUDIT-LOG-FILE.
+000400 COPY CALCLOG.
+000410
+000420 WORKING-STORAGE SECTION.
+000430 COPY CALCFLDS.
+000440
+000450 77  WS-LOG-FILE-STATUS          PIC X(02).
+000460 77  WS-TRANS-SEQ                PIC 9(06) COMP VALUE ZERO.
+000470 77  WS-TRANS-SEQ-DISPLAY        PIC 9(06).
+000480 77  WS-CURRENT-DATE             PIC X(08).
+000490 77  WS-CURRENT-TIME             PIC X(08).
+000500 77  WS-ANSWER                   PIC X(01).
+000510
+000520 01  WS-CONTINUE-SWITCH          PIC X(01) VALUE 'Y'.
+000530     88  MORE-CALCULATIONS       VALUE 'Y' 'y'.
+000540     88  NO-MORE-CALCULATIONS    VALUE 'N' 'n'.
+000550
+000560 PROCEDURE DIVISION.
+000570
+000580******************************************************************
+000590* 0000-MAIN-CONTROL - MAINLINE.  RUNS CALCULATIONS UNTIL THE
+000600* OPERATOR SAYS THERE ARE NO MORE TO DO.
+000610******************************************************************
+000620 0000-MAIN-CONTROL.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-PROCESS-CALCULATION THRU 2000-EXIT
+000650         UNTIL NO-MORE-CALCULATIONS.
+000660     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000670     GOBACK.
+000680
+000690******************************************************************
+000700* 1000-INITIALIZE - OPEN THE AUDIT LOG AND GET THE OPERATOR ID.
+000710******************************************************************
+000720 1000-INITIALIZE.
+000730     OPEN EXTEND AUDIT-LOG-FILE.
+000740     IF WS-LOG-FILE-STATUS = '35'
+000750         OPEN OUTPUT AUDIT-LOG-FILE
+000760     END-IF.
+000770     DISPLAY 'Informe o ID do operador'.
+000780     ACCEPT CALC-OPERATOR-ID.
+000790     SET MORE-CALCULATIONS TO TRUE.
+000800 1000-EXIT.
+000810     EXIT.
+000820
+000830******************************************************************
+000840* 2000-PROCESS-CALCULATION - GET TWO NUMBERS, ADD THEM, DISPLAY,
+000850* LOG, AND ASK IF THERE IS ANOTHER.
+000860******************************************************************
+000870 2000-PROCESS-CALCULATION.
+000880     PERFORM 2100-GET-INPUT THRU 2100-EXIT.
+000890     PERFORM 2200-COMPUTE-RESULT THRU 2200-EXIT.
+000900     PERFORM 2300-DISPLAY-RESULT THRU 2300-EXIT.
+000910     PERFORM 2400-WRITE-AUDIT-LOG THRU 2400-EXIT.
+000920     PERFORM 2500-ASK-CONTINUE THRU 2500-EXIT.
+000930 2000-EXIT.
+000940     EXIT.
+000950
+000960******************************************************************
+000970* 2100-GET-INPUT - ACCEPT THE TWO NUMBERS TO BE ADDED.
+000980******************************************************************
+000990 2100-GET-INPUT.
+001000     ADD 1 TO WS-TRANS-SEQ.
+001010     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+001020     MOVE SPACES TO CALC-TRANSACTION-ID.
+001030     STRING 'C' WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+001040         INTO CALC-TRANSACTION-ID.
+001050     MOVE '+' TO CALC-MATH-SYMBOL.
+001060     DISPLAY 'Digite um numero (pode ser negativo, com centavos)'.
+001070     ACCEPT CALC-NUMBER1.
+001080     DISPLAY 'Digite outro numero (negativo, com centavos)'.
+001090     ACCEPT CALC-NUMBER2.
+001100 2100-EXIT.
+001110     EXIT.
+001120
+001130******************************************************************
+001140* 2200-COMPUTE-RESULT - ADD THE TWO NUMBERS TOGETHER.
+001150******************************************************************
+001160 2200-COMPUTE-RESULT.
+001170     SET CALC-STATUS-OK TO TRUE.
+001180     COMPUTE CALC-RESULT = CALC-NUMBER1 + CALC-NUMBER2.
+001190 2200-EXIT.
+001200     EXIT.
+001210
+001220******************************************************************
+001230* 2300-DISPLAY-RESULT - SHOW THE SUM.
+001240******************************************************************
+001250 2300-DISPLAY-RESULT.
+001260     DISPLAY 'A soma dos dois números é ' CALC-RESULT.
+001270 2300-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310* 2400-WRITE-AUDIT-LOG - APPEND A RECORD OF THIS CALCULATION TO
+001320* THE AUDIT LOG.
+001330******************************************************************
+001340 2400-WRITE-AUDIT-LOG.
+001350     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001360     ACCEPT WS-CURRENT-TIME FROM TIME.
+001370     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+001380         DELIMITED BY SIZE INTO LOG-TIMESTAMP.
+001390     MOVE CALC-TRANSACTION-ID TO LOG-TRANSACTION-ID.
+001400     MOVE CALC-OPERATOR-ID    TO LOG-OPERATOR-ID.
+001410     MOVE CALC-NUMBER1        TO LOG-NUMBER1.
+001420     MOVE CALC-MATH-SYMBOL    TO LOG-MATH-SYMBOL.
+001430     MOVE CALC-NUMBER2        TO LOG-NUMBER2.
+001440     MOVE CALC-RESULT         TO LOG-RESULT.
+001450     MOVE CALC-STATUS-CODE    TO LOG-STATUS-CODE.
+001460     WRITE AUDIT-LOG-RECORD.
+001470 2400-EXIT.
+001480     EXIT.
+001490
+001500******************************************************************
+001510* 2500-ASK-CONTINUE - FIND OUT IF THE OPERATOR WANTS TO RUN
+001520* ANOTHER CALCULATION BEFORE ENDING THE SESSION.
+001530******************************************************************
+001540 2500-ASK-CONTINUE.
+001550     DISPLAY 'Deseja fazer outro cálculo? (S/N)'.
+001560     ACCEPT WS-ANSWER.
+001570     IF WS-ANSWER = 'N' OR WS-ANSWER = 'n'
+001580         SET NO-MORE-CALCULATIONS TO TRUE
+001590     END-IF.
+001600 2500-EXIT.
+001610     EXIT.
+001620
+001630******************************************************************
+001640* 9000-TERMINATE - CLOSE THE AUDIT LOG BEFORE ENDING THE RUN.
+001650******************************************************************
+001660 9000-TERMINATE.
+001670     CLOSE AUDIT-LOG-FILE.
+001680 9000-EXIT.
+001690     EXIT.
