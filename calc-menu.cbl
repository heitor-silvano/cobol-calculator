@@ -0,0 +1,145 @@
+000010******************************************************************
+000020* PROGRAM-ID.  CALC-MENU-DRIVER.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. 08/09/2026.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     SINGLE ENTRY POINT FOR THE CALCULATOR SUITE.
+000090*              LISTS THE AVAILABLE TOOLS AND LETS THE OPERATOR
+000100*              PICK ONE BY NUMBER INSTEAD OF HAVING TO KNOW AND
+000110*              LAUNCH THE RIGHT PROGRAM NAME DIRECTLY.  THE
+000120*              INTERACTIVE TOOLS ARE CALLED DIRECTLY; THE BATCH
+000130*              AND REPORT JOBS NEED DD-STATEMENT FILE
+000140*              ALLOCATIONS SO THE MENU POINTS THE OPERATOR AT
+000150*              THE JCL THAT SUBMITS THEM INSTEAD OF CALLING THEM
+000160*              DIRECTLY.
+000170*
+000180* MODIFICATION HISTORY.
+000190*   08/09/2026  RA   ORIGINAL PROGRAM.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. CALC-MENU-DRIVER.
+000230 AUTHOR. R. ALBUQUERQUE.
+000240 INSTALLATION. DAY-END RECONCILIATION.
+000250 DATE-WRITTEN. 08/09/2026.
+000260 DATE-COMPILED.
+000270
+000280 ENVIRONMENT DIVISION.
+000290
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 01  WS-MENU-CHOICE              PIC 9(01) VALUE ZERO.
+000330     88  CHOSE-SIMPLE-ADD        VALUE 1.
+000340     88  CHOSE-FOUR-OPERATION    VALUE 2.
+000350     88  CHOSE-BATCH-RECON       VALUE 3.
+000360     88  CHOSE-DAILY-SUMMARY     VALUE 4.
+000370     88  CHOSE-EXIT              VALUE 0.
+000380
+000390 PROCEDURE DIVISION.
+000400
+000410******************************************************************
+000420* 0000-MAIN-CONTROL - MAINLINE.  SHOWS THE MENU AND ACTS ON THE
+000430* OPERATOR'S CHOICE UNTIL THE OPERATOR ASKS TO EXIT.
+000440******************************************************************
+000450 0000-MAIN-CONTROL.
+000460     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000470     PERFORM 2000-PROCESS-MENU-CHOICE THRU 2000-EXIT
+000480         UNTIL CHOSE-EXIT.
+000490     DISPLAY 'CALC-MENU-DRIVER - ENCERRADO'.
+000500     STOP RUN.
+000510
+000520******************************************************************
+000530* 1000-INITIALIZE - PRIME WS-MENU-CHOICE WITH A NON-EXIT SENTINEL
+000540* SO THE UNTIL CHOSE-EXIT TEST DOESN'T FIRE BEFORE THE MENU HAS
+000550* EVEN BEEN DISPLAYED ONCE.
+000560******************************************************************
+000570 1000-INITIALIZE.
+000580     MOVE 9 TO WS-MENU-CHOICE.
+000590 1000-EXIT.
+000600     EXIT.
+000610
+000620******************************************************************
+000630* 2000-PROCESS-MENU-CHOICE - DISPLAY THE MENU, ACCEPT A CHOICE,
+000640* AND ROUTE TO THE CHOSEN TOOL.
+000650******************************************************************
+000660 2000-PROCESS-MENU-CHOICE.
+000670     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000680     PERFORM 2200-GET-CHOICE THRU 2200-EXIT.
+000690
+000700     IF CHOSE-SIMPLE-ADD
+000710         CALL 'CALCULATOR'
+000720     END-IF.
+000730
+000740     IF CHOSE-FOUR-OPERATION
+000750         CALL 'A-LITTLE-BIT-BETTER-CALCULATOR'
+000760     END-IF.
+000770
+000780     IF CHOSE-BATCH-RECON
+000790         PERFORM 2300-SHOW-BATCH-INSTRUCTIONS THRU 2300-EXIT
+000800     END-IF.
+000810
+000820     IF CHOSE-DAILY-SUMMARY
+000830         PERFORM 2400-SHOW-SUMMARY-INSTRUCTIONS THRU 2400-EXIT
+000840     END-IF.
+000850
+000860     IF NOT CHOSE-SIMPLE-ADD AND NOT CHOSE-FOUR-OPERATION AND
+000870        NOT CHOSE-BATCH-RECON AND NOT CHOSE-DAILY-SUMMARY AND
+000880        NOT CHOSE-EXIT
+000890         DISPLAY 'OPCAO INVALIDA - ESCOLHA UM NUMERO DE 0 A 4'
+000900     END-IF.
+000910 2000-EXIT.
+000920     EXIT.
+000930
+000940******************************************************************
+000950* 2100-DISPLAY-MENU - LIST THE AVAILABLE TOOLS.
+000960******************************************************************
+000970 2100-DISPLAY-MENU.
+000980     DISPLAY ' '.
+000990     DISPLAY '=========================================='.
+001000     DISPLAY '   CALCULATOR SUITE - MENU PRINCIPAL'.
+001010     DISPLAY '=========================================='.
+001020     DISPLAY '  1 - Soma simples (CALCULATOR)'.
+001030     DISPLAY '  2 - Calculadora de quatro operacoes'.
+001040     DISPLAY '      (+, -, *, /, R, %)'.
+001050     DISPLAY '  3 - Job de reconciliacao em lote (batch)'.
+001060     DISPLAY '  4 - Relatorio-resumo diario'.
+001070     DISPLAY '  0 - Sair'.
+001080     DISPLAY '=========================================='.
+001090 2100-EXIT.
+001100     EXIT.
+001110
+001120******************************************************************
+001130* 2200-GET-CHOICE - ACCEPT THE OPERATOR'S MENU SELECTION.
+001140******************************************************************
+001150 2200-GET-CHOICE.
+001160     DISPLAY 'Escolha uma opcao'.
+001170     ACCEPT WS-MENU-CHOICE.
+001180 2200-EXIT.
+001190     EXIT.
+001200
+001210******************************************************************
+001220* 2300-SHOW-BATCH-INSTRUCTIONS - THE BATCH RECONCILIATION JOB
+001230* NEEDS ITS INPUT/LOG/CHECKPOINT FILES ALLOCATED VIA JCL, SO IT
+001240* IS SUBMITTED RATHER THAN CALLED FROM HERE.
+001250******************************************************************
+001260 2300-SHOW-BATCH-INSTRUCTIONS.
+001270     DISPLAY ' '.
+001280     DISPLAY 'O job de reconciliacao em lote precisa dos'.
+001290     DISPLAY 'arquivos de entrada, log e checkpoint'.
+001300     DISPLAY 'alocados via JCL.  Submeta o membro CALCBAT.'.
+001310 2300-EXIT.
+001320     EXIT.
+001330
+001340******************************************************************
+001350* 2400-SHOW-SUMMARY-INSTRUCTIONS - THE DAILY SUMMARY REPORT ALSO
+001360* NEEDS ITS FILES ALLOCATED VIA JCL, SO IT IS SUBMITTED RATHER
+001370* THAN CALLED FROM HERE.
+001380******************************************************************
+001390 2400-SHOW-SUMMARY-INSTRUCTIONS.
+001400     DISPLAY ' '.
+001410     DISPLAY 'O relatorio-resumo diario le o log de'.
+001420     DISPLAY 'auditoria completo e precisa ser rodado'.
+001430     DISPLAY 'via JCL.  Submeta o membro CALCRPT.'.
+001440 2400-EXIT.
+001450     EXIT.
