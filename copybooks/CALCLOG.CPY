@@ -0,0 +1,32 @@
+000010******************************************************************
+000020* COPYBOOK.    CALCLOG.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* PURPOSE.     RECORD LAYOUT FOR THE CALCULATOR AUDIT LOG.  ONE
+000070*              RECORD IS APPENDED EVERY TIME ANY PROGRAM IN THE
+000080*              CALCULATOR SUITE COMPLETES A CALCULATION, SO THE
+000090*              LOG CAN LATER ANSWER "WHAT WAS CALCULATED AND BY
+000100*              WHOM".  READ SEQUENTIALLY BY CALC-DAILY-SUMMARY.
+000110*
+000120* MODIFICATION HISTORY.
+000130*   08/09/2026  RA   ORIGINAL COPYBOOK.
+000140*   08/09/2026  RA   ADDED LOG-STATUS-CODE SO A DIVIDE-BY-ZERO OR
+000150*                    INVALID-OPERATION RESULT CAN BE TOLD APART
+000160*                    FROM A GOOD ONE WHEN THE LOG IS READ BACK.
+000170*   08/09/2026  RA   ADDED LOG-STATUS-OVERFLOW TO MATCH
+000180*                    CALC-STATUS-OVERFLOW IN CALCFLDS.
+000190******************************************************************
+000200 01  AUDIT-LOG-RECORD.
+000210     05  LOG-TIMESTAMP               PIC X(14).
+000220     05  LOG-TRANSACTION-ID          PIC X(10).
+000230     05  LOG-OPERATOR-ID             PIC X(08).
+000240     05  LOG-NUMBER1                 PIC S9(7)V99.
+000250     05  LOG-MATH-SYMBOL             PIC X(01).
+000260     05  LOG-NUMBER2                 PIC S9(7)V99.
+000270     05  LOG-RESULT                  PIC S9(7)V99.
+000280     05  LOG-STATUS-CODE             PIC X(01).
+000290         88  LOG-STATUS-OK           VALUE 'O'.
+000300         88  LOG-STATUS-DIV-ZERO     VALUE 'Z'.
+000310         88  LOG-STATUS-INVALID-OP   VALUE 'I'.
+000320         88  LOG-STATUS-OVERFLOW     VALUE 'E'.
