@@ -1,38 +1,169 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. A-LITTLE-BIT-BETTER-CALCULATOR.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUMBER1 PIC 9(4).
-       01  MATH-SYMBOL PIC X(1) VALUE '+'.
-       01  NUMBER2 PIC 9(4).
-       01  RESULT PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           DISPLAY 'Escolha o primeiro número'
-           ACCEPT NUMBER1
-           DISPLAY 'Escolha a operação (+, -, / ou *)'
-           ACCEPT MATH-SYMBOL
-           DISPLAY 'Escolha o segundo número'
-           ACCEPT NUMBER2
-           
-           IF MATH-SYMBOL = '+'
-               COMPUTE RESULT = NUMBER1 + NUMBER2
-           END-IF.
-           
-           IF MATH-SYMBOL = '-'
-               COMPUTE RESULT = NUMBER1 - NUMBER2
-           END-IF.
-           
-           IF MATH-SYMBOL = '/'
-               COMPUTE RESULT = NUMBER1 / NUMBER2
-           END-IF.
-
-           IF MATH-SYMBOL = '*'
-               COMPUTE RESULT = NUMBER1 * NUMBER2
-           END-IF.
-       
-           DISPLAY 'Resultado: ' RESULT
-
-           STOP RUN.
+000010******************************************************************
+000020* PROGRAM-ID.  A-LITTLE-BIT-BETTER-CALCULATOR.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. XX/XX/XXXX.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     INTERACTIVE FOUR-OPERATION CALCULATOR, NOW
+000090*              EXTENDED WITH REMAINDER AND PERCENTAGE, SIGNED
+000100*              DECIMAL AMOUNTS, AN OPERATOR LOOP, AND AN AUDIT
+000110*              LOG OF EVERY CALCULATION RUN.
+000120*
+000130* MODIFICATION HISTORY.
+000140*   XX/XX/XXXX  ---  ORIGINAL PROGRAM.
+000150*   08/09/2026  RA   WIDENED NUMBER1/NUMBER2/RESULT TO SIGNED
+000160*                    PIC S9(7)V99 SO SUBTRACTION GIVES CORRECT
+000170*                    NEGATIVE RESULTS AND CENTS CAN BE ENTERED.
+000180*                    MOVED THE CALCULATION LOGIC OUT TO THE
+000190*                    CALC-ENGINE SUBPROGRAM (WHICH ALSO GUARDS
+000200*                    DIVIDE-BY-ZERO, FLAGS AN INVALID MATH-
+000210*                    SYMBOL, AND ADDS THE REMAINDER (R) AND
+000220*                    PERCENTAGE (%) OPERATORS).  WRAPPED MAIN IN
+000230*                    A LOOP SO ONE SESSION CAN RUN MANY
+000240*                    CALCULATIONS.  ADDED AN AUDIT LOG RECORD
+000250*                    AFTER EVERY CALCULATION.  MOVED THE
+000260*                    CALCULATION FIELDS INTO THE SHARED CALCFLDS
+000270*                    COPYBOOK.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. A-LITTLE-BIT-BETTER-CALCULATOR.
+000310 AUTHOR. R. ALBUQUERQUE.
+000320 INSTALLATION. DAY-END RECONCILIATION.
+000330 DATE-WRITTEN. XX/XX/XXXX.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT AUDIT-LOG-FILE ASSIGN TO CALCLOG
+000400         FILE STATUS IS WS-LOG-FILE-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  AUDIT-LOG-FILE.
+000450 COPY CALCLOG.
+000460
+000470 WORKING-STORAGE SECTION.
+000480 COPY CALCFLDS.
+000490
+000500 77  WS-LOG-FILE-STATUS          PIC X(02).
+000510 77  WS-TRANS-SEQ                PIC 9(06) COMP VALUE ZERO.
+000520 77  WS-TRANS-SEQ-DISPLAY        PIC 9(06).
+000530 77  WS-CURRENT-DATE             PIC X(08).
+000540 77  WS-CURRENT-TIME             PIC X(08).
+000550 77  WS-ANSWER                   PIC X(01).
+000560
+000570 01  WS-CONTINUE-SWITCH          PIC X(01) VALUE 'Y'.
+000580     88  MORE-CALCULATIONS       VALUE 'Y' 'y'.
+000590     88  NO-MORE-CALCULATIONS    VALUE 'N' 'n'.
+000600
+000610 PROCEDURE DIVISION.
+000620
+000630******************************************************************
+000640* 0000-MAIN-CONTROL - MAINLINE.  RUNS CALCULATIONS UNTIL THE
+000650* OPERATOR SAYS THERE ARE NO MORE TO DO.
+000660******************************************************************
+000670 0000-MAIN-CONTROL.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-PROCESS-CALCULATION THRU 2000-EXIT
+000700         UNTIL NO-MORE-CALCULATIONS.
+000710     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000720     GOBACK.
+000730
+000740******************************************************************
+000750* 1000-INITIALIZE - OPEN THE AUDIT LOG AND GET THE OPERATOR ID.
+000760******************************************************************
+000770 1000-INITIALIZE.
+000780     OPEN EXTEND AUDIT-LOG-FILE.
+000790     IF WS-LOG-FILE-STATUS = '35'
+000800         OPEN OUTPUT AUDIT-LOG-FILE
+000810     END-IF.
+000820     DISPLAY 'Informe o ID do operador'.
+000830     ACCEPT CALC-OPERATOR-ID.
+000840     SET MORE-CALCULATIONS TO TRUE.
+000850 1000-EXIT.
+000860     EXIT.
+000870
+000880******************************************************************
+000890* 2000-PROCESS-CALCULATION - GET ONE PAIR OF NUMBERS AND AN
+000900* OPERATOR, CALCULATE, DISPLAY, LOG, AND ASK IF THERE IS ANOTHER.
+000910******************************************************************
+000920 2000-PROCESS-CALCULATION.
+000930     PERFORM 2100-GET-INPUT THRU 2100-EXIT.
+000940     CALL 'CALC-ENGINE' USING CALC-CALCULATION-RECORD.
+000950     PERFORM 2300-DISPLAY-RESULT THRU 2300-EXIT.
+000960     PERFORM 2400-WRITE-AUDIT-LOG THRU 2400-EXIT.
+000970     PERFORM 2500-ASK-CONTINUE THRU 2500-EXIT.
+000980 2000-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020* 2100-GET-INPUT - ACCEPT THE TWO NUMBERS AND THE OPERATOR.
+001030******************************************************************
+001040 2100-GET-INPUT.
+001050     ADD 1 TO WS-TRANS-SEQ.
+001060     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+001070     MOVE SPACES TO CALC-TRANSACTION-ID.
+001080     STRING 'C' WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+001090         INTO CALC-TRANSACTION-ID.
+001100     DISPLAY 'Escolha o primeiro número'.
+001110     ACCEPT CALC-NUMBER1.
+001120     DISPLAY 'Escolha a operação (+, -, *, /, R ou %)'.
+001130     ACCEPT CALC-MATH-SYMBOL.
+001140     DISPLAY 'Escolha o segundo número'.
+001150     ACCEPT CALC-NUMBER2.
+001160 2100-EXIT.
+001170     EXIT.
+001180
+001190******************************************************************
+001200* 2300-DISPLAY-RESULT - SHOW THE RESULT, UNLESS THE ENGINE
+001210* ALREADY REPORTED AN ERROR FOR THIS CALCULATION.
+001220******************************************************************
+001230 2300-DISPLAY-RESULT.
+001240     IF CALC-STATUS-OK
+001250         DISPLAY 'Resultado: ' CALC-RESULT
+001260     END-IF.
+001270 2300-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310* 2400-WRITE-AUDIT-LOG - APPEND A RECORD OF THIS CALCULATION,
+001320* SUCCESSFUL OR NOT, TO THE AUDIT LOG.
+001330******************************************************************
+001340 2400-WRITE-AUDIT-LOG.
+001350     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001360     ACCEPT WS-CURRENT-TIME FROM TIME.
+001370     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+001380         DELIMITED BY SIZE INTO LOG-TIMESTAMP.
+001390     MOVE CALC-TRANSACTION-ID TO LOG-TRANSACTION-ID.
+001400     MOVE CALC-OPERATOR-ID    TO LOG-OPERATOR-ID.
+001410     MOVE CALC-NUMBER1        TO LOG-NUMBER1.
+001420     MOVE CALC-MATH-SYMBOL    TO LOG-MATH-SYMBOL.
+001430     MOVE CALC-NUMBER2        TO LOG-NUMBER2.
+001440     MOVE CALC-RESULT         TO LOG-RESULT.
+001450     MOVE CALC-STATUS-CODE    TO LOG-STATUS-CODE.
+001460     WRITE AUDIT-LOG-RECORD.
+001470 2400-EXIT.
+001480     EXIT.
+001490
+001500******************************************************************
+001510* 2500-ASK-CONTINUE - FIND OUT IF THE OPERATOR WANTS TO RUN
+001520* ANOTHER CALCULATION BEFORE ENDING THE SESSION.
+001530******************************************************************
+001540 2500-ASK-CONTINUE.
+001550     DISPLAY 'Deseja fazer outro cálculo? (S/N)'.
+001560     ACCEPT WS-ANSWER.
+001570     IF WS-ANSWER = 'N' OR WS-ANSWER = 'n'
+001580         SET NO-MORE-CALCULATIONS TO TRUE
+001590     END-IF.
+001600 2500-EXIT.
+001610     EXIT.
+001620
+001630******************************************************************
+001640* 9000-TERMINATE - CLOSE THE AUDIT LOG BEFORE ENDING THE RUN.
+001650******************************************************************
+001660 9000-TERMINATE.
+001670     CLOSE AUDIT-LOG-FILE.
+001680 9000-EXIT.
+001690     EXIT.
