@@ -0,0 +1,288 @@
+000010******************************************************************
+000020* PROGRAM-ID.  CALC-DAILY-SUMMARY.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. 08/09/2026.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     READS THE CALCULATOR AUDIT LOG (CALCLOG) END TO
+000090*              END AND PRINTS A FORMATTED DAILY SUMMARY - RECORD
+000100*              COUNT AND GRAND TOTAL PER OPERATION TYPE, PLUS AN
+000110*              OVERALL GRAND TOTAL LINE - FOR INCLUSION WITH THE
+000120*              OTHER END-OF-DAY BATCH OUTPUT.
+000130*
+000140* MODIFICATION HISTORY.
+000150*   08/09/2026  RA   ORIGINAL PROGRAM.
+000160*   08/09/2026  RA   SKIP DIVIDE-BY-ZERO/INVALID-OPERATION LOG
+000170*                    RECORDS WHEN ACCUMULATING COUNTS AND TOTALS,
+000180*                    AND REPORT THEM ON A SEPARATE ERRORS LINE
+000190*                    INSTEAD OF MIXING THEM INTO THE REAL TOTALS.
+000200*   08/09/2026  RA   ADDED THE CALCLOG/RPTOUT OPEN-STATUS CHECKS,
+000210*                    WIDENED THE DETAIL/TOTAL LINE COUNT AND
+000220*                    AMOUNT FIELDS TO MATCH THEIR SOURCE FIELDS,
+000230*                    AND CHANGED THE STANDALONE ACCUMULATORS FROM
+000240*                    01-LEVEL TO 77-LEVEL TO MATCH THE OTHER NEW
+000250*                    PROGRAMS.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. CALC-DAILY-SUMMARY.
+000290 AUTHOR. R. ALBUQUERQUE.
+000300 INSTALLATION. DAY-END RECONCILIATION.
+000310 DATE-WRITTEN. 08/09/2026.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT AUDIT-LOG-FILE ASSIGN TO CALCLOG
+000380         FILE STATUS IS WS-LOG-FILE-STATUS.
+000390
+000400     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000410         FILE STATUS IS WS-RPT-FILE-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  AUDIT-LOG-FILE.
+000460 COPY CALCLOG.
+000470
+000480 FD  REPORT-FILE.
+000490 01  REPORT-LINE                 PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-LOG-FILE-STATUS          PIC X(02).
+000530 77  WS-RPT-FILE-STATUS          PIC X(02).
+000540 77  WS-CURRENT-DATE             PIC X(08).
+000550
+000560 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000570     88  END-OF-LOG               VALUE 'Y'.
+000580
+000590*----------------------------------------------------------------
+000600* ONE ACCUMULATOR PAIR PER KNOWN OPERATION TYPE.
+000610*----------------------------------------------------------------
+000620 77  WS-ADD-COUNT                PIC 9(07) COMP VALUE ZERO.
+000630 77  WS-ADD-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000640 77  WS-SUB-COUNT                PIC 9(07) COMP VALUE ZERO.
+000650 77  WS-SUB-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000660 77  WS-MUL-COUNT                PIC 9(07) COMP VALUE ZERO.
+000670 77  WS-MUL-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000680 77  WS-DIV-COUNT                PIC 9(07) COMP VALUE ZERO.
+000690 77  WS-DIV-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000700 77  WS-REM-COUNT                PIC 9(07) COMP VALUE ZERO.
+000710 77  WS-REM-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000720 77  WS-PCT-COUNT                PIC 9(07) COMP VALUE ZERO.
+000730 77  WS-PCT-TOTAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+000740 77  WS-GRAND-COUNT              PIC 9(07) COMP VALUE ZERO.
+000750 77  WS-GRAND-TOTAL              PIC S9(09)V99 COMP-3 VALUE ZERO.
+000760 77  WS-ERROR-COUNT              PIC 9(07) COMP VALUE ZERO.
+000770
+000780*----------------------------------------------------------------
+000790* PRINT LINE WORK AREAS.  WS-TOTAL-LINE REDEFINES WS-DETAIL-LINE
+000800* SINCE THE GRAND-TOTAL LINE USES THE SAME COLUMNS BUT A
+000810* DIFFERENT LABEL AND NO OPERATION SYMBOL.
+000820*----------------------------------------------------------------
+000830 01  WS-DETAIL-LINE.
+000840     05  WS-DL-LABEL             PIC X(20) VALUE SPACES.
+000850     05  FILLER                  PIC X(02) VALUE SPACES.
+000860     05  WS-DL-COUNT             PIC Z,ZZZ,ZZ9.
+000870     05  FILLER                  PIC X(04) VALUE SPACES.
+000880     05  WS-DL-TOTAL             PIC $$,$$$,$$$,$$9.99-.
+000890     05  FILLER                  PIC X(27) VALUE SPACES.
+000900 01  WS-TOTAL-LINE REDEFINES WS-DETAIL-LINE.
+000910     05  WS-TL-LABEL             PIC X(20).
+000920     05  FILLER                  PIC X(02).
+000930     05  WS-TL-COUNT             PIC Z,ZZZ,ZZ9.
+000940     05  FILLER                  PIC X(04).
+000950     05  WS-TL-TOTAL             PIC $$,$$$,$$$,$$9.99-.
+000960     05  FILLER                  PIC X(27).
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000******************************************************************
+001010* 0000-MAIN-CONTROL - MAINLINE.
+001020******************************************************************
+001030 0000-MAIN-CONTROL.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050     PERFORM 2000-ACCUMULATE-RECORD THRU 2000-EXIT
+001060         UNTIL END-OF-LOG.
+001070     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001090     STOP RUN.
+001100
+001110******************************************************************
+001120* 1000-INITIALIZE - OPEN THE AUDIT LOG AND THE REPORT FILE, AND
+001130* PRIME THE READ.
+001140******************************************************************
+001150 1000-INITIALIZE.
+001160     OPEN INPUT AUDIT-LOG-FILE.
+001170     IF WS-LOG-FILE-STATUS NOT = '00'
+001180         DISPLAY 'CALC-DAILY-SUMMARY - UNABLE TO OPEN CALCLOG'
+001190             ' - FILE STATUS ' WS-LOG-FILE-STATUS
+001200         MOVE 16 TO RETURN-CODE
+001210         STOP RUN
+001220     END-IF.
+001230     OPEN OUTPUT REPORT-FILE.
+001240     IF WS-RPT-FILE-STATUS NOT = '00'
+001250         DISPLAY 'CALC-DAILY-SUMMARY - UNABLE TO OPEN RPTOUT'
+001260             ' - FILE STATUS ' WS-RPT-FILE-STATUS
+001270         MOVE 16 TO RETURN-CODE
+001280         STOP RUN
+001290     END-IF.
+001300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001310     PERFORM 2100-READ-LOG-RECORD THRU 2100-EXIT.
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360* 2000-ACCUMULATE-RECORD - ADD ONE AUDIT LOG RECORD INTO THE
+001370* RUNNING TOTALS AND READ THE NEXT ONE.
+001380******************************************************************
+001390 2000-ACCUMULATE-RECORD.
+001400     PERFORM 2200-ADD-TO-TOTALS THRU 2200-EXIT.
+001410     PERFORM 2100-READ-LOG-RECORD THRU 2100-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+001440
+001450 2100-READ-LOG-RECORD.
+001460     READ AUDIT-LOG-FILE
+001470         AT END SET END-OF-LOG TO TRUE
+001480     END-READ.
+001490 2100-EXIT.
+001500     EXIT.
+001510
+001520******************************************************************
+001530* 2200-ADD-TO-TOTALS - BUCKET THIS RECORD'S RESULT BY OPERATION
+001540* TYPE AND ROLL IT INTO THE OVERALL GRAND TOTAL.  A LOG RECORD
+001550* THAT ENDED IN DIVIDE-BY-ZERO OR AN INVALID OPERATION HAS NO
+001560* MEANINGFUL RESULT, SO IT IS COUNTED AS AN ERROR INSTEAD OF
+001570* BEING MIXED INTO THE OPERATION COUNTS AND TOTALS.
+001580******************************************************************
+001590 2200-ADD-TO-TOTALS.
+001600     IF NOT LOG-STATUS-OK
+001610         ADD 1 TO WS-ERROR-COUNT
+001620     ELSE
+001630         IF LOG-MATH-SYMBOL = '+'
+001640             ADD 1 TO WS-ADD-COUNT
+001650             ADD LOG-RESULT TO WS-ADD-TOTAL
+001660         END-IF
+001670         IF LOG-MATH-SYMBOL = '-'
+001680             ADD 1 TO WS-SUB-COUNT
+001690             ADD LOG-RESULT TO WS-SUB-TOTAL
+001700         END-IF
+001710         IF LOG-MATH-SYMBOL = '*'
+001720             ADD 1 TO WS-MUL-COUNT
+001730             ADD LOG-RESULT TO WS-MUL-TOTAL
+001740         END-IF
+001750         IF LOG-MATH-SYMBOL = '/'
+001760             ADD 1 TO WS-DIV-COUNT
+001770             ADD LOG-RESULT TO WS-DIV-TOTAL
+001780         END-IF
+001790         IF LOG-MATH-SYMBOL = 'R'
+001800             ADD 1 TO WS-REM-COUNT
+001810             ADD LOG-RESULT TO WS-REM-TOTAL
+001820         END-IF
+001830         IF LOG-MATH-SYMBOL = '%'
+001840             ADD 1 TO WS-PCT-COUNT
+001850             ADD LOG-RESULT TO WS-PCT-TOTAL
+001860         END-IF
+001870         ADD 1 TO WS-GRAND-COUNT
+001880         ADD LOG-RESULT TO WS-GRAND-TOTAL
+001890     END-IF.
+001900 2200-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940* 3000-PRINT-REPORT - WRITE THE REPORT HEADING, ONE DETAIL LINE
+001950* PER OPERATION TYPE, AND THE OVERALL GRAND TOTAL LINE.
+001960******************************************************************
+001970 3000-PRINT-REPORT.
+001980     PERFORM 3100-WRITE-HEADINGS THRU 3100-EXIT.
+001990     MOVE 'ADDITION (+)'    TO WS-DL-LABEL.
+002000     MOVE WS-ADD-COUNT      TO WS-DL-COUNT.
+002010     MOVE WS-ADD-TOTAL      TO WS-DL-TOTAL.
+002020     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002030
+002040     MOVE 'SUBTRACTION (-)'  TO WS-DL-LABEL.
+002050     MOVE WS-SUB-COUNT       TO WS-DL-COUNT.
+002060     MOVE WS-SUB-TOTAL       TO WS-DL-TOTAL.
+002070     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002080
+002090     MOVE 'MULTIPLICATION (*)' TO WS-DL-LABEL.
+002100     MOVE WS-MUL-COUNT         TO WS-DL-COUNT.
+002110     MOVE WS-MUL-TOTAL         TO WS-DL-TOTAL.
+002120     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002130
+002140     MOVE 'DIVISION (/)'   TO WS-DL-LABEL.
+002150     MOVE WS-DIV-COUNT     TO WS-DL-COUNT.
+002160     MOVE WS-DIV-TOTAL     TO WS-DL-TOTAL.
+002170     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002180
+002190     MOVE 'REMAINDER (R)'  TO WS-DL-LABEL.
+002200     MOVE WS-REM-COUNT     TO WS-DL-COUNT.
+002210     MOVE WS-REM-TOTAL     TO WS-DL-TOTAL.
+002220     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002230
+002240     MOVE 'PERCENTAGE (%)' TO WS-DL-LABEL.
+002250     MOVE WS-PCT-COUNT     TO WS-DL-COUNT.
+002260     MOVE WS-PCT-TOTAL     TO WS-DL-TOTAL.
+002270     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002280
+002290     MOVE 'ERRORS (SKIPPED)' TO WS-DL-LABEL.
+002300     MOVE WS-ERROR-COUNT      TO WS-DL-COUNT.
+002310     MOVE ZERO                TO WS-DL-TOTAL.
+002320     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+002330     PERFORM 3300-WRITE-GRAND-TOTAL THRU 3300-EXIT.
+002340 3000-EXIT.
+002350     EXIT.
+002360
+002370******************************************************************
+002380* 3100-WRITE-HEADINGS - PRINT THE REPORT TITLE AND COLUMN
+002390* HEADINGS.
+002400******************************************************************
+002410 3100-WRITE-HEADINGS.
+002420     MOVE SPACES TO REPORT-LINE.
+002430     STRING 'CALCULATOR DAILY SUMMARY - ' WS-CURRENT-DATE
+002440         DELIMITED BY SIZE INTO REPORT-LINE.
+002450     WRITE REPORT-LINE.
+002460     MOVE SPACES TO REPORT-LINE.
+002470     WRITE REPORT-LINE.
+002480     MOVE 'OPERATION              COUNT         TOTAL'
+002490         TO REPORT-LINE.
+002500     WRITE REPORT-LINE.
+002510     MOVE ALL '-' TO REPORT-LINE.
+002520     WRITE REPORT-LINE.
+002530 3100-EXIT.
+002540     EXIT.
+002550
+002560******************************************************************
+002570* 3200-WRITE-DETAIL-LINE - PRINT ONE PER-OPERATION COUNT/TOTAL
+002580* LINE FROM WS-DETAIL-LINE.
+002590******************************************************************
+002600 3200-WRITE-DETAIL-LINE.
+002610     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+002620     WRITE REPORT-LINE.
+002630 3200-EXIT.
+002640     EXIT.
+002650
+002660******************************************************************
+002670* 3300-WRITE-GRAND-TOTAL - PRINT THE OVERALL GRAND TOTAL LINE,
+002680* USING THE WS-TOTAL-LINE REDEFINITION OF THE SAME WORK AREA.
+002690******************************************************************
+002700 3300-WRITE-GRAND-TOTAL.
+002710     MOVE ALL '-' TO REPORT-LINE.
+002720     WRITE REPORT-LINE.
+002730     MOVE 'GRAND TOTAL'    TO WS-TL-LABEL.
+002740     MOVE WS-GRAND-COUNT   TO WS-TL-COUNT.
+002750     MOVE WS-GRAND-TOTAL   TO WS-TL-TOTAL.
+002760     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+002770     WRITE REPORT-LINE.
+002780 3300-EXIT.
+002790     EXIT.
+002800
+002810******************************************************************
+002820* 9000-TERMINATE - CLOSE THE FILES.
+002830******************************************************************
+002840 9000-TERMINATE.
+002850     CLOSE AUDIT-LOG-FILE.
+002860     CLOSE REPORT-FILE.
+002870 9000-EXIT.
+002880     EXIT.
