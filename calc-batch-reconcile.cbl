@@ -0,0 +1,324 @@
+000010******************************************************************
+000020* PROGRAM-ID.  CALC-BATCH-RECONCILE.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. 08/09/2026.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     FILE-DRIVEN BATCH VERSION OF THE FOUR-OPERATION
+000090*              CALCULATOR.  READS A SEQUENTIAL FILE OF
+000100*              NUMBER1/MATH-SYMBOL/NUMBER2 TRIPLES, RUNS EACH ONE
+000110*              THROUGH THE SAME CALC-ENGINE LOGIC THE INTERACTIVE
+000120*              CALCULATORS USE, AND APPENDS EACH RESULT TO THE
+000130*              SHARED AUDIT LOG - SO A DAY'S WORTH OF
+000140*              RECONCILING ITEMS CAN BE RUN OVERNIGHT INSTEAD OF
+000150*              KEYED IN ONE PAIR AT A TIME.
+000160*
+000170*              A CHECKPOINT RECORD IS WRITTEN EVERY
+000180*              WS-CHECKPOINT-INTERVAL RECORDS SO THAT, IF THE
+000190*              JOB ABENDS PARTWAY THROUGH A LARGE FILE, IT CAN
+000200*              BE RESTARTED (SEE JCL MEMBER CALCBAT, RESTART
+000210*              STEP) WITHOUT REPROCESSING RECORDS ALREADY
+000220*              POSTED TO THE AUDIT LOG.
+000230*
+000240* MODIFICATION HISTORY.
+000250*   08/09/2026  RA   ORIGINAL PROGRAM.
+000260*   08/09/2026  RA   ADDED THE CALCIN AND CALCCKPT OPEN-STATUS
+000270*                    CHECKS.
+000280*   08/09/2026  RA   CALCCKPT IS ALLOCATED DISP=MOD SO THE JOB
+000290*                    CAN BE RESUBMITTED WHETHER OR NOT THE
+000300*                    DATASET ALREADY EXISTS, WHICH MEANS OPEN
+000310*                    OUTPUT APPENDS RATHER THAN TRUNCATES.
+000320*                    1100-READ-CHECKPOINT NOW READS TO END OF
+000330*                    FILE AND KEEPS THE LAST RECORD INSTEAD OF
+000340*                    ASSUMING THE FILE HOLDS ONLY ONE, AND
+000350*                    9000-TERMINATE APPENDS AN EXPLICIT
+000360*                    ZERO-SEQUENCE RESET RECORD INSTEAD OF
+000370*                    RELYING ON OPEN OUTPUT TO EMPTY THE FILE.
+000380******************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. CALC-BATCH-RECONCILE.
+000410 AUTHOR. R. ALBUQUERQUE.
+000420 INSTALLATION. DAY-END RECONCILIATION.
+000430 DATE-WRITTEN. 08/09/2026.
+000440 DATE-COMPILED.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT BATCH-INPUT-FILE ASSIGN TO CALCIN
+000500         FILE STATUS IS WS-INPUT-FILE-STATUS.
+000510
+000520     SELECT AUDIT-LOG-FILE ASSIGN TO CALCLOG
+000530         FILE STATUS IS WS-LOG-FILE-STATUS.
+000540
+000550     SELECT CHECKPOINT-FILE ASSIGN TO CALCCKPT
+000560         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  BATCH-INPUT-FILE.
+000610 COPY CALCIN.
+000620
+000630 FD  AUDIT-LOG-FILE.
+000640 COPY CALCLOG.
+000650
+000660 FD  CHECKPOINT-FILE.
+000670 COPY CALCCKPT.
+000680
+000690 WORKING-STORAGE SECTION.
+000700 COPY CALCFLDS.
+000710
+000720 77  WS-INPUT-FILE-STATUS        PIC X(02).
+000730 77  WS-LOG-FILE-STATUS          PIC X(02).
+000740 77  WS-CKPT-FILE-STATUS         PIC X(02).
+000750 77  WS-INPUT-SEQ-NO             PIC 9(08) COMP VALUE ZERO.
+000760 77  WS-RESTART-SEQ-NO           PIC 9(08) COMP VALUE ZERO.
+000770 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 100.
+000780 77  WS-CKPT-QUOTIENT            PIC 9(08) COMP.
+000790 77  WS-CKPT-REMAINDER           PIC 9(04) COMP.
+000800 77  WS-RECORDS-READ             PIC 9(08) COMP VALUE ZERO.
+000810 77  WS-RECORDS-SKIPPED          PIC 9(08) COMP VALUE ZERO.
+000820 77  WS-CURRENT-DATE             PIC X(08).
+000830 77  WS-CURRENT-TIME             PIC X(08).
+000840
+000850 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000860     88  END-OF-INPUT            VALUE 'Y'.
+000870     88  NOT-END-OF-INPUT        VALUE 'N'.
+000880
+000890 01  WS-CKPT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000900     88  END-OF-CKPT             VALUE 'Y'.
+000910     88  NOT-END-OF-CKPT         VALUE 'N'.
+000920
+000930 PROCEDURE DIVISION.
+000940
+000950******************************************************************
+000960* 0000-MAIN-CONTROL - MAINLINE.  PROCESSES EVERY INPUT RECORD
+000970* FROM THE RESTART POINT (IF ANY) THROUGH END OF FILE.
+000980******************************************************************
+000990 0000-MAIN-CONTROL.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001020         UNTIL END-OF-INPUT.
+001030     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001040     STOP RUN.
+001050
+001060******************************************************************
+001070* 1000-INITIALIZE - OPEN THE FILES, FIND OUT WHERE A PRIOR RUN
+001080* LEFT OFF, AND POSITION THE INPUT FILE PAST ANY RECORDS THAT
+001090* WERE ALREADY PROCESSED AND LOGGED.
+001100******************************************************************
+001110 1000-INITIALIZE.
+001120     OPEN INPUT BATCH-INPUT-FILE.
+001130     IF WS-INPUT-FILE-STATUS NOT = '00'
+001140         DISPLAY 'CALC-BATCH-RECONCILE - UNABLE TO OPEN CALCIN'
+001150             ' - FILE STATUS ' WS-INPUT-FILE-STATUS
+001160         MOVE 16 TO RETURN-CODE
+001170         STOP RUN
+001180     END-IF.
+001190     OPEN EXTEND AUDIT-LOG-FILE.
+001200     IF WS-LOG-FILE-STATUS = '35'
+001210         OPEN OUTPUT AUDIT-LOG-FILE
+001220     END-IF.
+001230     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001240     IF WS-RESTART-SEQ-NO > ZERO
+001250         DISPLAY 'CALC-BATCH-RECONCILE - RESTARTING AFTER RECORD '
+001260             WS-RESTART-SEQ-NO
+001270         PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+001280     END-IF.
+001290     IF NOT END-OF-INPUT
+001300         PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+001310     END-IF.
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360* 1100-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR,
+001370* INCOMPLETE RUN.  WS-RESTART-SEQ-NO STAYS ZERO ON A FRESH RUN.
+001380* THE CHECKPOINT DD IS ALLOCATED DISP=MOD SO THE SAME JCL CAN BE
+001390* RESUBMITTED WHETHER OR NOT THE DATASET ALREADY EXISTS - THAT
+001400* MEANS EVERY OPEN OUTPUT IN THIS PROGRAM POSITIONS PAST WHATEVER
+001410* IS ALREADY THERE INSTEAD OF TRUNCATING IT, SO THE FILE CAN HOLD
+001420* MORE THAN ONE CHECKPOINT RECORD.  READ ALL THE WAY TO END OF
+001430* FILE AND KEEP THE LAST ONE - IT IS ALWAYS THE MOST RECENT.
+001440******************************************************************
+001450 1100-READ-CHECKPOINT.
+001460     MOVE ZERO TO WS-RESTART-SEQ-NO.
+001470     SET NOT-END-OF-CKPT TO TRUE.
+001480     OPEN INPUT CHECKPOINT-FILE.
+001490     IF WS-CKPT-FILE-STATUS = '00'
+001500         PERFORM 1110-READ-NEXT-CHECKPOINT-RECORD THRU 1110-EXIT
+001510             UNTIL END-OF-CKPT
+001520         CLOSE CHECKPOINT-FILE
+001530     ELSE
+001540         IF WS-CKPT-FILE-STATUS NOT = '35'
+001550             DISPLAY 'CALC-BATCH-RECONCILE - UNABLE TO OPEN '
+001560                 'CALCCKPT - FILE STATUS ' WS-CKPT-FILE-STATUS
+001570             MOVE 16 TO RETURN-CODE
+001580             STOP RUN
+001590         END-IF
+001600     END-IF.
+001610 1100-EXIT.
+001620     EXIT.
+001630
+001640 1110-READ-NEXT-CHECKPOINT-RECORD.
+001650     READ CHECKPOINT-FILE
+001660         AT END
+001670             SET END-OF-CKPT TO TRUE
+001680         NOT AT END
+001690             MOVE CKPT-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+001700     END-READ.
+001710 1110-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750* 1200-SKIP-PROCESSED-RECORDS - READ AND DISCARD INPUT RECORDS
+001760* UP TO THE CHECKPOINTED SEQUENCE NUMBER SO THEY ARE NOT POSTED
+001770* TO THE AUDIT LOG A SECOND TIME.
+001780******************************************************************
+001790 1200-SKIP-PROCESSED-RECORDS.
+001800     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+001810         UNTIL WS-INPUT-SEQ-NO >= WS-RESTART-SEQ-NO
+001820            OR END-OF-INPUT.
+001830     DISPLAY 'CALC-BATCH-RECONCILE - SKIPPED ' WS-RECORDS-SKIPPED
+001840         ' ALREADY-PROCESSED RECORD(S)'.
+001850 1200-EXIT.
+001860     EXIT.
+001870
+001880 1210-SKIP-ONE-RECORD.
+001890     READ BATCH-INPUT-FILE
+001900         AT END
+001910             SET END-OF-INPUT TO TRUE
+001920         NOT AT END
+001930             ADD 1 TO WS-INPUT-SEQ-NO
+001940             ADD 1 TO WS-RECORDS-SKIPPED
+001950     END-READ.
+001960 1210-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000* 2000-PROCESS-RECORDS - CALCULATE AND LOG ONE INPUT RECORD, THEN
+002010* CHECKPOINT IF THIS RECORD FALLS ON THE CHECKPOINT INTERVAL.
+002020******************************************************************
+002030 2000-PROCESS-RECORDS.
+002040     PERFORM 2200-BUILD-CALCULATION THRU 2200-EXIT.
+002050     CALL 'CALC-ENGINE' USING CALC-CALCULATION-RECORD.
+002060     PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT.
+002070     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT.
+002080     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+002110
+002120******************************************************************
+002130* 2100-READ-INPUT-RECORD - READ THE NEXT INPUT TRIPLE.
+002140******************************************************************
+002150 2100-READ-INPUT-RECORD.
+002160     READ BATCH-INPUT-FILE
+002170         AT END
+002180             SET END-OF-INPUT TO TRUE
+002190         NOT AT END
+002200             ADD 1 TO WS-INPUT-SEQ-NO
+002210             ADD 1 TO WS-RECORDS-READ
+002220     END-READ.
+002230 2100-EXIT.
+002240     EXIT.
+002250
+002260******************************************************************
+002270* 2200-BUILD-CALCULATION - MOVE THE INPUT TRIPLE INTO THE SHARED
+002280* CALCULATION RECORD CALC-ENGINE WORKS AGAINST.
+002290******************************************************************
+002300 2200-BUILD-CALCULATION.
+002310     MOVE BATCH-TRANSACTION-ID TO CALC-TRANSACTION-ID.
+002320     MOVE 'BATCH'              TO CALC-OPERATOR-ID.
+002330     MOVE BATCH-NUMBER1        TO CALC-NUMBER1.
+002340     MOVE BATCH-MATH-SYMBOL    TO CALC-MATH-SYMBOL.
+002350     MOVE BATCH-NUMBER2        TO CALC-NUMBER2.
+002360 2200-EXIT.
+002370     EXIT.
+002380
+002390******************************************************************
+002400* 2300-WRITE-AUDIT-LOG - APPEND A RECORD OF THIS CALCULATION,
+002410* SUCCESSFUL OR NOT, TO THE SHARED AUDIT LOG.
+002420******************************************************************
+002430 2300-WRITE-AUDIT-LOG.
+002440     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002450     ACCEPT WS-CURRENT-TIME FROM TIME.
+002460     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+002470         DELIMITED BY SIZE INTO LOG-TIMESTAMP.
+002480     MOVE CALC-TRANSACTION-ID TO LOG-TRANSACTION-ID.
+002490     MOVE CALC-OPERATOR-ID    TO LOG-OPERATOR-ID.
+002500     MOVE CALC-NUMBER1        TO LOG-NUMBER1.
+002510     MOVE CALC-MATH-SYMBOL    TO LOG-MATH-SYMBOL.
+002520     MOVE CALC-NUMBER2        TO LOG-NUMBER2.
+002530     MOVE CALC-RESULT         TO LOG-RESULT.
+002540     MOVE CALC-STATUS-CODE    TO LOG-STATUS-CODE.
+002550     WRITE AUDIT-LOG-RECORD.
+002560 2300-EXIT.
+002570     EXIT.
+002580
+002590******************************************************************
+002600* 2400-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+002610* SAVE THE SEQUENCE NUMBER OF THE LAST RECORD SUCCESSFULLY
+002620* LOGGED SO A RESTART DOESN'T HAVE TO GO BACK TO THE TOP.
+002630******************************************************************
+002640 2400-CHECKPOINT-IF-DUE.
+002650     DIVIDE WS-INPUT-SEQ-NO BY WS-CHECKPOINT-INTERVAL
+002660         GIVING WS-CKPT-QUOTIENT
+002670         REMAINDER WS-CKPT-REMAINDER.
+002680     IF WS-CKPT-REMAINDER = ZERO
+002690         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+002700     END-IF.
+002710 2400-EXIT.
+002720     EXIT.
+002730
+002740******************************************************************
+002750* 2410-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+002760* CURRENT INPUT SEQUENCE NUMBER.
+002770******************************************************************
+002780 2410-WRITE-CHECKPOINT.
+002790     OPEN OUTPUT CHECKPOINT-FILE.
+002800     MOVE WS-INPUT-SEQ-NO     TO CKPT-LAST-SEQ-NO.
+002810     MOVE CALC-TRANSACTION-ID TO CKPT-TRANSACTION-ID.
+002820     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+002830         DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+002840     WRITE CHECKPOINT-RECORD.
+002850     CLOSE CHECKPOINT-FILE.
+002860 2410-EXIT.
+002870     EXIT.
+002880
+002890******************************************************************
+002900* 9000-TERMINATE - CLOSE THE INPUT AND LOG FILES.  ON A CLEAN
+002910* END OF FILE, A ZERO-SEQUENCE RESET RECORD IS APPENDED TO THE
+002920* CHECKPOINT FILE SO A LATER RUN AGAINST A NEW INPUT FILE STARTS
+002930* FROM THE TOP - THE DD IS ALLOCATED DISP=MOD, SO OPEN OUTPUT
+002940* CANNOT BE RELIED ON TO TRUNCATE THE FILE THE WAY IT WOULD ON A
+002950* FRESH DISP=(,CATLG,CATLG) DATASET.  1100-READ-CHECKPOINT ALWAYS
+002960* KEEPS THE LAST RECORD IN THE FILE, SO THIS RESET RECORD WINS
+002970* OVER ANY CHECKPOINTS WRITTEN EARLIER IN THE RUN.
+002980******************************************************************
+002990 9000-TERMINATE.
+003000     CLOSE BATCH-INPUT-FILE.
+003010     CLOSE AUDIT-LOG-FILE.
+003020     PERFORM 9010-RESET-CHECKPOINT THRU 9010-EXIT.
+003030     DISPLAY 'CALC-BATCH-RECONCILE - RECORDS READ:    '
+003040         WS-RECORDS-READ.
+003050     DISPLAY 'CALC-BATCH-RECONCILE - RECORDS SKIPPED: '
+003060         WS-RECORDS-SKIPPED.
+003070 9000-EXIT.
+003080     EXIT.
+003090
+003100******************************************************************
+003110* 9010-RESET-CHECKPOINT - APPEND A CHECKPOINT RECORD WITH
+003120* SEQUENCE NUMBER ZERO SO THE NEXT RUN'S 1100-READ-CHECKPOINT
+003130* FINDS WS-RESTART-SEQ-NO AT ZERO, REGARDLESS OF HOW MANY
+003140* CHECKPOINT RECORDS ACCUMULATED EARLIER IN THIS RUN.
+003150******************************************************************
+003160 9010-RESET-CHECKPOINT.
+003170     OPEN OUTPUT CHECKPOINT-FILE.
+003180     MOVE ZERO   TO CKPT-LAST-SEQ-NO.
+003190     MOVE SPACES TO CKPT-TRANSACTION-ID.
+003200     MOVE SPACES TO CKPT-TIMESTAMP.
+003210     WRITE CHECKPOINT-RECORD.
+003220     CLOSE CHECKPOINT-FILE.
+003230 9010-EXIT.
+003240     EXIT.
