@@ -0,0 +1,26 @@
+//CALCBAT  JOB (ACCTNO),'CALC BATCH RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL MEMBER. CALCBAT
+//* PURPOSE.    RUNS CALC-BATCH-RECONCILE AGAINST A SEQUENTIAL
+//*             FILE OF NUMBER1/MATH-SYMBOL/NUMBER2 TRIPLES,
+//*             APPENDING RESULTS TO THE SHARED CALCULATOR AUDIT
+//*             LOG.  RESUBMIT THIS SAME JCL TO RESTART AFTER AN
+//*             ABEND - CALC-BATCH-RECONCILE PICKS UP FROM ITS OWN
+//*             CHECKPOINT FILE (CALCCKPT) AUTOMATICALLY, SO NO
+//*             RESTART STEP OR PARM CHANGE IS NEEDED.
+//*
+//* MODIFICATION HISTORY.
+//*   08/09/2026  RA   ORIGINAL JCL.
+//*--------------------------------------------------------------*
+//*        PGM=CALCBATC IS THE 8-CHARACTER LOAD MODULE ALIAS BOUND
+//*        AT LINK-EDIT TIME FOR PROGRAM-ID CALC-BATCH-RECONCILE.
+//RECON    EXEC PGM=CALCBATC
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CALC.LOADLIB
+//CALCIN   DD   DISP=SHR,DSN=PROD.CALC.RECON.INPUT
+//CALCLOG  DD   DISP=MOD,DSN=PROD.CALC.AUDIT.LOG,
+//             DCB=(RECFM=FB,LRECL=61)
+//CALCCKPT DD   DISP=(MOD,CATLG,CATLG),DSN=PROD.CALC.RECON.CKPT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=28)
+//SYSOUT   DD   SYSOUT=*
