@@ -0,0 +1,34 @@
+//CALCMENU JOB (ACCTNO),'CALC MENU DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL MEMBER. CALCMENU
+//* PURPOSE.    RUNS CALC-MENU-DRIVER AS A JES BATCH STEP SO AN
+//*             OPERATOR CAN PICK THE SIMPLE ADDER, THE FOUR-
+//*             OPERATION CALCULATOR, OR SEE HOW TO SUBMIT THE
+//*             BATCH RECONCILIATION AND DAILY SUMMARY JOBS, ALL
+//*             FROM ONE MENU.  THE MENU CHOICE AND ANY NUMBERS THE
+//*             SIMPLE ADDER OR FOUR-OPERATION CALCULATOR PROMPT FOR
+//*             ARE READ FROM SYSIN, NOT A TERMINAL - SUPPLY THEM AS
+//*             INLINE SYSIN DATA IN THE ORDER THE PROGRAMS ACCEPT
+//*             THEM.  RUN CALC-MENU-DRIVER DIRECTLY FROM A TSO
+//*             SESSION INSTEAD IF INTERACTIVE PROMPTING IS NEEDED.
+//*
+//* MODIFICATION HISTORY.
+//*   08/09/2026  RA   ORIGINAL JCL.
+//*   08/09/2026  RA   ADDED CALCLOG DD - THE SIMPLE ADDER AND THE
+//*                     FOUR-OPERATION CALCULATOR BOTH OPEN THE AUDIT
+//*                     LOG AND NEED IT ALLOCATED WHEN CALLED FROM THE
+//*                     MENU.
+//*   08/09/2026  RA   REWORDED THE PURPOSE COMMENT - THIS IS A JES
+//*                     BATCH STEP WITH SYSIN, NOT A TSO/TERMINAL
+//*                     SESSION, SO ITS ACCEPTs READ FROM SYSIN DATA
+//*                     RATHER THAN AN OPERATOR AT A TERMINAL.
+//*--------------------------------------------------------------*
+//*        PGM=CALCMENU IS THE 8-CHARACTER LOAD MODULE ALIAS BOUND
+//*        AT LINK-EDIT TIME FOR PROGRAM-ID CALC-MENU-DRIVER.
+//MENU     EXEC PGM=CALCMENU
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CALC.LOADLIB
+//CALCLOG  DD   DISP=MOD,DSN=PROD.CALC.AUDIT.LOG,
+//             DCB=(RECFM=FB,LRECL=61)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
