@@ -0,0 +1,19 @@
+//CALCRPT  JOB (ACCTNO),'CALC DAILY SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL MEMBER. CALCRPT
+//* PURPOSE.    RUNS CALC-DAILY-SUMMARY AGAINST THE CALCULATOR
+//*             AUDIT LOG AND PRODUCES THE FORMATTED DAILY SUMMARY
+//*             REPORT (RECORD COUNT AND TOTAL PER OPERATION TYPE
+//*             PLUS AN OVERALL GRAND TOTAL) FOR THE END-OF-DAY
+//*             BATCH OUTPUT.  NORMALLY SCHEDULED AFTER CALCBAT.
+//*
+//* MODIFICATION HISTORY.
+//*   08/09/2026  RA   ORIGINAL JCL.
+//*--------------------------------------------------------------*
+//*        PGM=CALCRPT IS THE 8-CHARACTER LOAD MODULE ALIAS BOUND
+//*        AT LINK-EDIT TIME FOR PROGRAM-ID CALC-DAILY-SUMMARY.
+//SUMMARY  EXEC PGM=CALCRPT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CALC.LOADLIB
+//CALCLOG  DD   DISP=SHR,DSN=PROD.CALC.AUDIT.LOG
+//RPTOUT   DD   SYSOUT=*
