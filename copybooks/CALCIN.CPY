@@ -0,0 +1,21 @@
+000010******************************************************************
+000020* COPYBOOK.    CALCIN.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* PURPOSE.     INPUT RECORD LAYOUT FOR THE BATCH RECONCILIATION
+000070*              JOB.  ONE RECORD PER CALCULATION TO BE RUN,
+000080*              CARRYING THE SAME NUMBER1/MATH-SYMBOL/NUMBER2
+000090*              TRIPLE THE INTERACTIVE CALCULATORS ACCEPT AT THE
+000100*              TERMINAL.  RECORD LENGTH MATCHES CLASSIC 80-BYTE
+000110*              CARD IMAGE FORMAT.
+000120*
+000130* MODIFICATION HISTORY.
+000140*   08/09/2026  RA   ORIGINAL COPYBOOK.
+000150******************************************************************
+000160 01  BATCH-INPUT-RECORD.
+000170     05  BATCH-TRANSACTION-ID        PIC X(10).
+000180     05  BATCH-NUMBER1               PIC S9(7)V99.
+000190     05  BATCH-MATH-SYMBOL           PIC X(01).
+000200     05  BATCH-NUMBER2               PIC S9(7)V99.
+000210     05  FILLER                      PIC X(51).
