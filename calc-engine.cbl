@@ -0,0 +1,124 @@
+000010******************************************************************
+000020* PROGRAM-ID.  CALC-ENGINE.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* INSTALLATION. DAY-END RECONCILIATION.
+000050* DATE-WRITTEN. 08/09/2026.
+000060* DATE-COMPILED.
+000070*
+000080* PURPOSE.     COMMON SIX-OPERATION CALCULATION ENGINE, CALLED
+000090*              BY BOTH A-LITTLE-BIT-BETTER-CALCULATOR (ONE PAIR
+000100*              OF NUMBERS AT A TIME, KEYED AT THE TERMINAL) AND
+000110*              CALC-BATCH-RECONCILE (MANY PAIRS READ FROM A
+000120*              SEQUENTIAL FILE).  KEEPING THE OPERATION LOGIC IN
+000130*              ONE PLACE MEANS A NEW OPERATOR OR A BUG FIX ONLY
+000140*              HAS TO BE MADE ONCE.
+000150*
+000160* MODIFICATION HISTORY.
+000170*   08/09/2026  RA   ORIGINAL PROGRAM - FACTORED OUT OF
+000180*                    A-LITTLE-BIT-BETTER-CALCULATOR'S MAIN
+000190*                    PARAGRAPH.  ADDED THE DIVIDE-BY-ZERO GUARD,
+000200*                    THE INVALID-OPERATION CATCH-ALL, AND THE
+000210*                    REMAINDER (R) AND PERCENTAGE (%) OPERATORS.
+000220*   08/09/2026  RA   MADE WS-REMAINDER-QUOTIENT AN INTEGER SO
+000230*                    REMAINDER IS DERIVED FROM A TRUNCATED
+000240*                    QUOTIENT INSTEAD OF A DECIMAL ONE.
+000250*   08/09/2026  RA   ADDED ON SIZE ERROR TO THE REMAINDER AND
+000260*                    PERCENTAGE CALCULATIONS SO A QUOTIENT OR
+000270*                    RESULT TOO LARGE FOR ITS FIELD IS FLAGGED
+000280*                    (CALC-STATUS-OVERFLOW) INSTEAD OF SILENTLY
+000290*                    TRUNCATED.
+000300******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. CALC-ENGINE.
+000330 AUTHOR. R. ALBUQUERQUE.
+000340 INSTALLATION. DAY-END RECONCILIATION.
+000350 DATE-WRITTEN. 08/09/2026.
+000360 DATE-COMPILED.
+000370
+000380 ENVIRONMENT DIVISION.
+000390
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-REMAINDER-QUOTIENT       PIC S9(7).
+000430
+000440 LINKAGE SECTION.
+000450 COPY CALCFLDS.
+000460
+000470 PROCEDURE DIVISION USING CALC-CALCULATION-RECORD.
+000480
+000490******************************************************************
+000500* 0000-MAIN-CONTROL - MAINLINE FOR THE CALCULATION ENGINE.
+000510******************************************************************
+000520 0000-MAIN-CONTROL.
+000530     PERFORM 1000-CALCULATE-RESULT THRU 1000-EXIT.
+000540     GOBACK.
+000550
+000560******************************************************************
+000570* 1000-CALCULATE-RESULT - APPLY CALC-MATH-SYMBOL TO CALC-NUMBER1
+000580* AND CALC-NUMBER2, GUARDING AGAINST DIVIDE-BY-ZERO AND FLAGGING
+000590* ANY SYMBOL THAT ISN'T ONE OF THE SIX KNOWN OPERATORS.
+000600******************************************************************
+000610 1000-CALCULATE-RESULT.
+000620     SET CALC-STATUS-OK TO TRUE.
+000630     MOVE ZERO TO CALC-RESULT.
+000640
+000650     IF CALC-OP-IS-ADD
+000660         COMPUTE CALC-RESULT = CALC-NUMBER1 + CALC-NUMBER2
+000670     END-IF.
+000680
+000690     IF CALC-OP-IS-SUBTRACT
+000700         COMPUTE CALC-RESULT = CALC-NUMBER1 - CALC-NUMBER2
+000710     END-IF.
+000720
+000730     IF CALC-OP-IS-MULTIPLY
+000740         COMPUTE CALC-RESULT = CALC-NUMBER1 * CALC-NUMBER2
+000750     END-IF.
+000760
+000770     IF CALC-OP-IS-DIVIDE
+000780         IF CALC-NUMBER2 = ZERO
+000790             DISPLAY 'ERRO: DIVISAO POR ZERO NAO PERMITIDA'
+000800             SET CALC-STATUS-DIV-ZERO TO TRUE
+000810         ELSE
+000820             COMPUTE CALC-RESULT = CALC-NUMBER1 / CALC-NUMBER2
+000830         END-IF
+000840     END-IF.
+000850
+000860     IF CALC-OP-IS-REMAINDER
+000870         IF CALC-NUMBER2 = ZERO
+000880             DISPLAY 'ERRO: DIVISAO POR ZERO NAO PERMITIDA'
+000890             SET CALC-STATUS-DIV-ZERO TO TRUE
+000900         ELSE
+000910             DIVIDE CALC-NUMBER1 BY CALC-NUMBER2
+000920                 GIVING WS-REMAINDER-QUOTIENT
+000930                 REMAINDER CALC-RESULT
+000940                 ON SIZE ERROR
+000950                     DISPLAY 'ERRO: RESULTADO EXCEDE A '
+000960                         'CAPACIDADE DO CAMPO'
+000970                     SET CALC-STATUS-OVERFLOW TO TRUE
+000980             END-DIVIDE
+000990         END-IF
+001000     END-IF.
+001010
+001020     IF CALC-OP-IS-PERCENTAGE
+001030         IF CALC-NUMBER2 = ZERO
+001040             DISPLAY 'ERRO: DIVISAO POR ZERO NAO PERMITIDA'
+001050             SET CALC-STATUS-DIV-ZERO TO TRUE
+001060         ELSE
+001070             COMPUTE CALC-RESULT ROUNDED =
+001080                 (CALC-NUMBER1 / CALC-NUMBER2) * 100
+001090                 ON SIZE ERROR
+001100                     DISPLAY 'ERRO: RESULTADO EXCEDE A '
+001110                         'CAPACIDADE DO CAMPO'
+001120                     SET CALC-STATUS-OVERFLOW TO TRUE
+001130             END-COMPUTE
+001140         END-IF
+001150     END-IF.
+001160
+001170     IF NOT CALC-OP-IS-ADD AND NOT CALC-OP-IS-SUBTRACT AND
+001180        NOT CALC-OP-IS-MULTIPLY AND NOT CALC-OP-IS-DIVIDE AND
+001190        NOT CALC-OP-IS-REMAINDER AND NOT CALC-OP-IS-PERCENTAGE
+001200         DISPLAY 'ERRO: OPERACAO INVALIDA - ' CALC-MATH-SYMBOL
+001210         SET CALC-STATUS-INVALID-OP TO TRUE
+001220     END-IF.
+001230 1000-EXIT.
+001240     EXIT.
