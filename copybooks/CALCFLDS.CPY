@@ -0,0 +1,39 @@
+000010******************************************************************
+000020* COPYBOOK.    CALCFLDS.
+000030* AUTHOR.      R. ALBUQUERQUE - APPLICATIONS PROGRAMMING.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* PURPOSE.     COMMON CALCULATION-RECORD LAYOUT SHARED BY ALL OF
+000070*              THE CALCULATOR SUITE PROGRAMS (INTERACTIVE, BATCH
+000080*              AND REPORTING).  CENTRALIZING THE FIELDS HERE
+000090*              MEANS A FIELD ADDED FOR AUDIT OR TRACEABILITY
+000100*              PURPOSES ONLY HAS TO BE ADDED ONCE.
+000110*
+000120* MODIFICATION HISTORY.
+000130*   08/09/2026  RA   ORIGINAL COPYBOOK - EXTRACTED FROM THE
+000140*                    WORKING-STORAGE OF CALCULATOR AND
+000150*                    A-LITTLE-BIT-BETTER-CALCULATOR, PLUS NEW
+000160*                    TRANSACTION-ID/OPERATOR-ID TRACEABILITY
+000170*                    FIELDS AND A RESULT STATUS CODE.
+000180*   08/09/2026  RA   ADDED CALC-STATUS-OVERFLOW FOR THE REMAINDER
+000190*                    AND PERCENTAGE OPERATORS' ON SIZE ERROR
+000200*                    CHECKS.
+000210******************************************************************
+000220 01  CALC-CALCULATION-RECORD.
+000230     05  CALC-TRANSACTION-ID         PIC X(10).
+000240     05  CALC-OPERATOR-ID            PIC X(08).
+000250     05  CALC-NUMBER1                PIC S9(7)V99.
+000260     05  CALC-MATH-SYMBOL            PIC X(01).
+000270         88  CALC-OP-IS-ADD          VALUE '+'.
+000280         88  CALC-OP-IS-SUBTRACT     VALUE '-'.
+000290         88  CALC-OP-IS-MULTIPLY     VALUE '*'.
+000300         88  CALC-OP-IS-DIVIDE       VALUE '/'.
+000310         88  CALC-OP-IS-REMAINDER    VALUE 'R'.
+000320         88  CALC-OP-IS-PERCENTAGE   VALUE '%'.
+000330     05  CALC-NUMBER2                PIC S9(7)V99.
+000340     05  CALC-RESULT                 PIC S9(7)V99.
+000350     05  CALC-STATUS-CODE            PIC X(01).
+000360         88  CALC-STATUS-OK          VALUE 'O'.
+000370         88  CALC-STATUS-DIV-ZERO    VALUE 'Z'.
+000380         88  CALC-STATUS-INVALID-OP  VALUE 'I'.
+000390         88  CALC-STATUS-OVERFLOW    VALUE 'E'.
